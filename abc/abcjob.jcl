@@ -0,0 +1,113 @@
+//ABCJOB   JOB (ACCT#),'ROUTING-ABC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* ABCJOB - NIGHTLY DRIVER FOR PROGRAM ABC (SORT/REMAP BY
+//*          TEMPLATE).  ALLOCATES THE INPUT FILE, THE TWO
+//*          DOWNSTREAM OUTPUT FILES, THE ERROR LISTING, THE
+//*          AUDIT TRAIL, THE DAILY SUMMARY REPORT, AND THE
+//*          CHECKPOINT/RESTART FILE.
+//*
+//*          ABCOUT, ABCCSV, ABCERR, ABCAUD AND ABCSUM ARE EACH A
+//*          FRESH DATASET EVERY NIGHT, SO THEY ARE ALLOCATED AS
+//*          GDG RELATIVE GENERATION (+1) - THE GDG BASES (E.G.
+//*          PROD.ROUTING.ABC.OUTPUT) ARE ASSUMED ALREADY DEFINED
+//*          VIA IDCAMS AS PART OF THIS JOB'S ONE-TIME SETUP, WITH
+//*          ENOUGH GENERATIONS KEPT FOR A FEW NIGHTS OF HISTORY.
+//*          THIS LETS THE JOB RUN NIGHT AFTER NIGHT WITHOUT A
+//*          "DATASET ALREADY CATALOGED" ALLOCATION FAILURE, WHICH
+//*          A FIXED DSN WITH DISP=NEW WOULD HIT ON THE SECOND
+//*          NIGHT'S RUN.
+//*
+//*          ABCCKP IS DIFFERENT - IT IS THE CHECKPOINT/RESTART
+//*          MARKER AND MUST CARRY STATE BETWEEN RUNS, SO IT STAYS
+//*          A SINGLE FIXED DSN WITH DISP=MOD, WHICH MAKES OPEN
+//*          OUTPUT APPEND AT THE DATASET'S CURRENT END RATHER THAN
+//*          TRUNCATE.  ABC NEVER TRUNCATES ABCCKP - AT THE END OF
+//*          ANY RUN THAT READS ABCIN ALL THE WAY TO EOF, IT APPENDS
+//*          A ZERO-VALUED CHECKPOINT RECORD, WHICH BECOMES THE LAST
+//*          LINE IN THE FILE AND TELLS THE NEXT RUN'S STARTUP THERE
+//*          IS NOTHING LEFT TO SKIP, SO A COMPLETED RUN NEVER LEAVES
+//*          A STALE RESTART POINT BEHIND FOR THE NEXT NIGHT TO
+//*          INHERIT.
+//*
+//*          ABC SETS RETURN-CODE ON COMPLETION:
+//*              00 - CLEAN RUN, NO RECORDS REJECTED.
+//*              04 - RUN COMPLETED BUT ONE OR MORE RECORDS WERE
+//*                   REJECTED FOR A BAD LINE-2 TEMPLATE.  SEE
+//*                   ABCERR FOR THE OFFENDING RECORDS.
+//*              08 - FATAL VALIDATION FAILURE.  EVERY RECORD THE RUN
+//*                   READ WAS REJECTED, SO NOTHING USABLE CAME OUT OF
+//*                   THE RUN EVEN THOUGH EVERY FILE OPENED CLEANLY.
+//*              16 - FATAL.  ABC COULD NOT OPEN A REQUIRED FILE
+//*                   AND NO RECORDS WERE PROCESSED.
+//*
+//*          STEP020 RUNS WHENEVER STEP010 ENDED RC=04 OR RC=08 (I.E.
+//*          SKIPPED ONLY ON RC=00 OR RC=16), AND COPIES THE ERROR
+//*          LISTING TO SYSOUT SO THE REJECTED RECORDS SHOW UP IN THE
+//*          JOB LOG FOR THE MORNING REVIEW WITHOUT SOMEONE HAVING TO
+//*          BROWSE ABCERR DIRECTLY.  RC=16 LEAVES THE JOB'S FINAL
+//*          CONDITION CODE AT 16 SO THE SCHEDULER'S RC CHECK FLAGS
+//*          THE RUN AS FAILED.  SYSUT1 READS ABCERR BACK AS (+1) TOO,
+//*          NOT (0) - A RELATIVE GENERATION IS RESOLVED AGAINST
+//*          CATALOG STATUS AT JOB START, SO (0) WOULD STILL MEAN LAST
+//*          NIGHT'S GENERATION EVEN AFTER STEP010 HAS JUST CATALOGED
+//*          TONIGHT'S AS (+1).
+//*
+//* MODIFICATION HISTORY
+//*     DATE       INIT  DESCRIPTION
+//*     08/09/2026 CAM   ORIGINAL VERSION - WRAPPED ABC IN A REAL
+//*                      JOB STEP WITH DD ALLOCATIONS FOR ALL
+//*                      SEVEN FILES INSTEAD OF RUNNING IT BARE.
+//*     08/09/2026 CAM   SWITCHED ABCOUT, ABCCSV, ABCERR, ABCAUD
+//*                      AND ABCSUM TO GDG RELATIVE GENERATIONS -
+//*                      DISP=NEW AGAINST A FIXED DSN ONLY WORKS
+//*                      THE FIRST NIGHT AND FAILS ALLOCATION ON
+//*                      EVERY RUN AFTER THAT.
+//*     08/09/2026 CAM   ADDED RC=08 FOR A FATAL VALIDATION FAILURE
+//*                      (EVERY RECORD READ WAS REJECTED) AND WIDENED
+//*                      STEP020'S COND TEST TO COVER IT ALONGSIDE
+//*                      RC=04.
+//*     08/09/2026 CAM   SYSUT1 NOW READS ABCERR BACK AS (+1) INSTEAD
+//*                      OF (0) - WITHIN THE SAME JOB, (0) STILL MEANT
+//*                      THE GENERATION THAT EXISTED BEFORE STEP010
+//*                      RAN, NOT THE ONE STEP010 JUST CATALOGED, SO
+//*                      STEP020 WAS COPYING LAST NIGHT'S LISTING (OR
+//*                      FAILING ALLOCATION OUTRIGHT ON THE FIRST-EVER
+//*                      RUN).
+//*--------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=ABC,PARM='F'
+//STEPLIB  DD   DSN=PROD.ROUTING.ABC.LOADLIB,DISP=SHR
+//ABCIN    DD   DSN=PROD.ROUTING.ABC.INPUT,DISP=SHR
+//ABCOUT   DD   DSN=PROD.ROUTING.ABC.OUTPUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=08,BLKSIZE=0)
+//ABCCSV   DD   DSN=PROD.ROUTING.ABC.OUTPUT.CSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//ABCERR   DD   DSN=PROD.ROUTING.ABC.ERRORS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ABCAUD   DD   DSN=PROD.ROUTING.ABC.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//ABCSUM   DD   DSN=PROD.ROUTING.ABC.SUMMARY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ABCCKP   DD   DSN=PROD.ROUTING.ABC.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=07,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((0,EQ,STEP010),(16,EQ,STEP010))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.ROUTING.ABC.ERRORS(+1),DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//*
