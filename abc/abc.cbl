@@ -1,84 +1,954 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ABC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WORKER.
-         03  INP  PIC X(50).
-         03  OUT  PIC X(50).
-         03  TMPL PIC X(02).
-         03  TMPN PIC X(01).
-         03  LINE-1.
-           05  A  PIC X(02).
-           05  B  PIC X(02).
-           05  C  PIC X(02).
-         03  LINE-2.
-           05  X  PIC X(01).
-           05  Y  PIC X(01).
-           05  Z  PIC X(01).
-
-       PROCEDURE DIVISION.
-           ACCEPT INP.
-           UNSTRING INP
-              DELIMITED BY SPACE
-              INTO A, B, C 
-           END-UNSTRING.
-
-           ACCEPT INP.
-           MOVE INP TO LINE-2.
-
-           IF A > B
-              MOVE A    TO TMPN
-              MOVE B    TO A
-              MOVE TMPN TO B
-           END-IF.
-
-           IF B > C
-              MOVE B    TO TMPN
-              MOVE C    TO B
-              MOVE TMPN TO C
-           END-IF.
-
-           IF A > B
-              MOVE A    TO TMPN
-              MOVE B    TO A
-              MOVE TMPN TO B
-           END-IF.
-
-           EVALUATE X ALSO Y ALSO Z
-              WHEN "A" ALSO "B" ALSO "C"
-                 CONTINUE
-              WHEN "A" ALSO "C" ALSO "B"
-                 MOVE C    TO TMPL 
-                 MOVE B    TO C
-                 MOVE TMPL TO B
-              WHEN "B" ALSO "A" ALSO "C"
-                 MOVE A    TO TMPL 
-                 MOVE B    TO A
-                 MOVE TMPL TO B
-              WHEN "B" ALSO "C" ALSO "A"
-                 MOVE C    TO TMPL 
-                 MOVE A    TO C
-                 MOVE B    TO A
-                 MOVE TMPL TO B
-              WHEN "C" ALSO "A" ALSO "B"
-                 MOVE B    TO TMPL 
-                 MOVE A    TO B
-                 MOVE C    TO A
-                 MOVE TMPL TO C
-              WHEN "C" ALSO "B" ALSO "A"
-                 MOVE A    TO TMPL 
-                 MOVE C    TO A
-                 MOVE TMPL TO C
-           END-EVALUATE.
-
-           STRING 
-              A   DELIMITED BY SPACE
-              " " DELIMITED BY SIZE 
-              B   DELIMITED BY SPACE
-              " " DELIMITED BY SIZE
-              C   DELIMITED BY SPACE
-              INTO OUT
-           END-STRING.
-
-           DISPLAY FUNCTION TRIM(OUT).
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    ABC.
+000120 AUTHOR.        R MCALLISTER.
+000130 INSTALLATION.  ROUTING SYSTEMS GROUP.
+000140 DATE-WRITTEN.  01/05/2019.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 01/05/2019 RM    ORIGINAL VERSION. SINGLE INTERACTIVE PAIR OF
+000210*                  ACCEPTS FOR LINE-1 (A/B/C) AND LINE-2
+000220*                  (X/Y/Z), SORTS A/B/C AND REMAPS BY TEMPLATE.
+000230* 08/09/2026 CAM   CONVERTED FROM CONSOLE ACCEPT TO BATCH FILE
+000240*                  PROCESSING. ABCIN NOW HOLDS ANY NUMBER OF
+000250*                  STACKED LINE-1/LINE-2 RECORD PAIRS AND THE
+000260*                  WHOLE FILE IS PROCESSED IN ONE JOB STEP.
+000270* 08/09/2026 CAM   LINE-2 IS NOW VALIDATED AS A TRUE PERMUTATION
+000280*                  OF A/B/C BEFORE THE EVALUATE RUNS. RECORDS
+000290*                  THAT FAIL ARE SKIPPED AND LOGGED TO ABCERR
+000300*                  RATHER THAN PRODUCING A BOGUS OUT LINE.
+000310* 08/09/2026 CAM   ADDED AN AUDIT TRAIL (ABCAUD) OF ORIGINAL
+000320*                  A/B/C, THE X/Y/Z TEMPLATE, WHICH EVALUATE
+000330*                  BRANCH MATCHED, AND THE FINAL OUT, ONE RECORD
+000340*                  PER INPUT PAIR, FOR COMPLIANCE SIGN-OFF.
+000350* 08/09/2026 CAM   ADDED A REVERSE-LOOKUP RUN MODE, SELECTED BY A
+000360*                  ONE-CHAR PARM (R) ON THE COMMAND LINE. IN
+000370*                  REVERSE MODE ABCIN PAIRS ARE A KNOWN OUT
+000380*                  TRIPLET PLUS ITS X/Y/Z TEMPLATE, AND ABC
+000390*                  INVERTS THE SIX-WAY EVALUATE MAPPING TO HAND
+000400*                  BACK THE SORTED A/B/C THAT PRODUCED THAT OUT.
+000410* 08/09/2026 CAM   ADDED ABCSUM, A DAILY SUMMARY REPORT TALLYING
+000420*                  HOW MANY RECORDS MATCHED EACH OF THE SIX
+000430*                  TEMPLATE BRANCHES, PLUS TOTAL PROCESSED AND
+000440*                  REJECTED COUNTS.
+000450* 08/09/2026 CAM   DOCUMENTED THE SORT'S TIE-BREAK RULE AND
+000460*                  FLAGGED TIED RECORDS ON THE AUDIT TRAIL.
+000470* 08/09/2026 CAM   OUT IS NOW ALSO WRITTEN TO ABCOUT (FIXED-WIDTH,
+000480*                  SAME LAYOUT AS LINE-1) AND ABCCSV (COMMA
+000490*                  DELIMITED) IN ADDITION TO THE CONSOLE DISPLAY.
+000500* 08/09/2026 CAM   ADDED CHECKPOINT/RESTART SUPPORT. A CHECKPOINT
+000510*                  RECORD IS WRITTEN TO ABCCKP EVERY 100 RECORDS.
+000520*                  A RERUN READS ABCCKP AND SKIPS THE PAIRS
+000530*                  ALREADY PROCESSED ON THE PRIOR RUN INSTEAD OF
+000540*                  STARTING THE BATCH OVER FROM RECORD ONE.
+000550* 08/09/2026 CAM   ABC NOW SETS RETURN-CODE (00 CLEAN, 04 RECORDS
+000560*                  REJECTED, 16 FATAL - COULD NOT OPEN A REQUIRED
+000570*                  FILE) SO THE CALLING JOB STEP CAN BRANCH ON THE
+000580*                  OUTCOME. SEE ABCJOB FOR THE JCL THAT DRIVES IT.
+000590* 08/09/2026 CAM   THE RUN-MODE SWITCH NOW COMES IN THROUGH THE
+000600*                  LINKAGE SECTION AS A PROPER PARM RECEIVING
+000610*                  AREA (LENGTH PLUS TEXT) INSTEAD OF READING THE
+000620*                  COMMAND LINE DIRECTLY, SO THE JCL EXEC
+000630*                  STATEMENT'S PARM= VALUE ACTUALLY REACHES THE
+000640*                  PROGRAM. ALSO FIXED TWO SILENT-DATA-LOSS
+000650*                  GAPS: THE CHECKPOINT FILE IS NOW CLEARED AT
+000660*                  THE END OF A RUN THAT READS ABCIN ALL THE WAY
+000670*                  TO EOF, SO THE NEXT NIGHT'S RUN DOES NOT
+000680*                  INHERIT A STALE RESTART POINT; AND A TRAILING
+000690*                  LINE-1 WITH NO MATCHING LINE-2 IS NOW LOGGED
+000700*                  TO ABCERR INSTEAD OF BEING DROPPED.
+000710* 08/09/2026 CAM   OPEN OUTPUT ABC-CKP-FILE IN 1000-INITIALIZE NO
+000720*                  LONGER RUNS WHEN AN EARLIER REQUIRED FILE
+000730*                  FAILED TO OPEN THIS RUN - IT WAS DISPLACING A
+000740*                  VALID RESTART POINT JUST LOADED FROM A PRIOR
+000750*                  RUN EVEN THOUGH THIS RUN NEVER PROCESSED
+000760*                  ANYTHING. ALSO REWORKED 9600-CLEAR-CHECKPOINT
+000770*                  TO APPEND A ZERO-VALUED CHECKPOINT RECORD
+000780*                  INSTEAD OF RELYING ON OPEN OUTPUT TO TRUNCATE
+000790*                  ABCCKP, SINCE DISP=MOD MAKES OPEN OUTPUT
+000800*                  APPEND ON REAL HARDWARE. ADDED RC=08 FOR A
+000810*                  FATAL VALIDATION FAILURE (EVERY RECORD READ
+000820*                  WAS REJECTED).
+000830* 08/09/2026 CAM   OPEN OUTPUT FOR ABCERR, ABCAUD, ABCSUM, ABCOUT
+000840*                  AND ABCCSV IN 1000-INITIALIZE NOW SKIP, THE
+000850*                  SAME AS ABCCKP ALREADY DID, ONCE A FATAL ERROR
+000860*                  HAS BEEN RAISED EARLIER IN THE PARAGRAPH - THEY
+000870*                  WERE RUNNING UNCONDITIONALLY AND CATALOGING A
+000880*                  FRESH EMPTY GDG GENERATION FOR EACH EVEN WHEN
+000890*                  ABCIN ITSELF COULD NOT BE OPENED.
+000900*----------------------------------------------------------------
+000910
+000920 ENVIRONMENT DIVISION.
+000930 INPUT-OUTPUT SECTION.
+000940 FILE-CONTROL.
+000950     SELECT ABC-IN-FILE ASSIGN TO "ABCIN"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-ABCIN-STATUS.
+000980
+000990     SELECT ABC-ERR-FILE ASSIGN TO "ABCERR"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001010         FILE STATUS IS WS-ABCERR-STATUS.
+001020
+001030     SELECT ABC-AUD-FILE ASSIGN TO "ABCAUD"
+001040         ORGANIZATION IS LINE SEQUENTIAL
+001050         FILE STATUS IS WS-ABCAUD-STATUS.
+001060
+001070     SELECT ABC-SUM-FILE ASSIGN TO "ABCSUM"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-ABCSUM-STATUS.
+001100
+001110     SELECT ABC-OUT-FILE ASSIGN TO "ABCOUT"
+001120         ORGANIZATION IS LINE SEQUENTIAL
+001130         FILE STATUS IS WS-ABCOUT-STATUS.
+001140
+001150     SELECT ABC-CSV-FILE ASSIGN TO "ABCCSV"
+001160         ORGANIZATION IS LINE SEQUENTIAL
+001170         FILE STATUS IS WS-ABCCSV-STATUS.
+001180
+001190     SELECT ABC-CKP-FILE ASSIGN TO "ABCCKP"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001210         FILE STATUS IS WS-ABCCKP-STATUS.
+001220
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD  ABC-IN-FILE.
+001260 01  ABC-IN-REC                  PIC X(50).
+001270
+001280 FD  ABC-ERR-FILE.
+001290 01  ABC-ERR-REC                 PIC X(100).
+001300
+001310 FD  ABC-AUD-FILE.
+001320 01  ABC-AUD-REC                 PIC X(100).
+001330
+001340 FD  ABC-SUM-FILE.
+001350 01  ABC-SUM-REC                 PIC X(80).
+001360
+001370 FD  ABC-OUT-FILE.
+001380 01  ABC-OUT-REC.
+001390     05  ABC-OUT-A               PIC X(02).
+001400     05  FILLER                  PIC X(01).
+001410     05  ABC-OUT-B               PIC X(02).
+001420     05  FILLER                  PIC X(01).
+001430     05  ABC-OUT-C               PIC X(02).
+001440
+001450 FD  ABC-CSV-FILE.
+001460 01  ABC-CSV-REC                 PIC X(20).
+001470
+001480 FD  ABC-CKP-FILE.
+001490 01  ABC-CKP-REC                 PIC 9(07).
+001500
+001510 WORKING-STORAGE SECTION.
+001520*----------------------------------------------------------------
+001530* FILE STATUS AND END-OF-FILE SWITCHES
+001540*----------------------------------------------------------------
+001550 01  WS-ABCIN-STATUS             PIC X(02).
+001560     88  ABCIN-OK                VALUE "00".
+001570     88  ABCIN-EOF                VALUE "10".
+001580
+001590 01  WS-ABCERR-STATUS            PIC X(02).
+001600     88  ABCERR-OK               VALUE "00".
+001610
+001620 01  WS-ABCAUD-STATUS            PIC X(02).
+001630     88  ABCAUD-OK               VALUE "00".
+001640
+001650 01  WS-ABCSUM-STATUS            PIC X(02).
+001660     88  ABCSUM-OK               VALUE "00".
+001670
+001680 01  WS-ABCOUT-STATUS            PIC X(02).
+001690     88  ABCOUT-OK               VALUE "00".
+001700
+001710 01  WS-ABCCSV-STATUS            PIC X(02).
+001720     88  ABCCSV-OK               VALUE "00".
+001730
+001740 01  WS-ABCCKP-STATUS            PIC X(02).
+001750     88  ABCCKP-OK               VALUE "00".
+001760
+001770 01  WS-SWITCHES.
+001780     05  WS-EOF-SW               PIC X(01)  VALUE "N".
+001790         88  WS-EOF              VALUE "Y".
+001800     05  WS-VALID-TMPL-SW        PIC X(01)  VALUE "Y".
+001810         88  WS-VALID-TMPL       VALUE "Y".
+001820         88  WS-INVALID-TMPL     VALUE "N".
+001830     05  WS-RUN-MODE             PIC X(01)  VALUE "F".
+001840         88  RUN-MODE-FORWARD    VALUE "F".
+001850         88  RUN-MODE-REVERSE    VALUE "R".
+001860     05  WS-TIE-SW               PIC X(01)  VALUE "N".
+001870         88  WS-TIE-PRESENT      VALUE "Y".
+001880     05  WS-CKP-EOF-SW           PIC X(01)  VALUE "N".
+001890         88  WS-CKP-EOF          VALUE "Y".
+001900     05  WS-FATAL-SW             PIC X(01)  VALUE "N".
+001910         88  WS-FATAL-ERROR      VALUE "Y".
+001920
+001930 01  WS-COUNTERS.
+001940     05  WS-REC-COUNT            PIC 9(07)  VALUE ZERO.
+001950     05  WS-REJECT-COUNT         PIC 9(07)  VALUE ZERO.
+001960     05  WS-RESTART-COUNT        PIC 9(07)  VALUE ZERO.
+001970     05  WS-SKIP-SUB             PIC 9(07)  COMP  VALUE ZERO.
+001980
+001990*----------------------------------------------------------------
+002000* RESTART/CHECKPOINT CONTROLS. A CHECKPOINT LINE (THE COUNT OF
+002010* THE LAST RECORD SUCCESSFULLY PROCESSED) IS APPENDED TO ABCCKP
+002020* EVERY WS-CKP-INTERVAL RECORDS. ON THE NEXT RUN THE WHOLE OF
+002030* ABCCKP IS READ AT STARTUP; THE LAST LINE IN IT IS THE MOST
+002040* RECENT CHECKPOINT, AND THAT MANY RECORD PAIRS ARE SKIPPED IN
+002050* ABCIN BEFORE PROCESSING RESUMES, INSTEAD OF REPROCESSING THE
+002060* WHOLE BATCH FROM THE BEGINNING. A CHECKPOINT OF ZERO MEANS
+002070* "NOTHING TO SKIP" - 9600-CLEAR-CHECKPOINT APPENDS ONE OF THESE
+002080* AFTER A CLEAN, COMPLETE RUN SO THE NEXT RUN STARTS AT RECORD
+002090* ONE EVEN THOUGH ABCCKP ITSELF IS NEVER TRUNCATED.
+002100*----------------------------------------------------------------
+002110 01  WS-CKP-CONTROLS.
+002120     05  WS-CKP-INTERVAL         PIC 9(05)  VALUE 00100.
+002130     05  WS-CKP-REM              PIC 9(05)  VALUE ZERO.
+002140     05  WS-CKP-QUOT             PIC 9(07)  VALUE ZERO.
+002150
+002160 01  WS-RAW-LINES.
+002170     05  WS-LINE1-RAW            PIC X(50).
+002180     05  WS-LINE2-RAW            PIC X(50).
+002190
+002200 01  WS-AUDIT-AREA.
+002210     05  WS-ORIG-A               PIC X(02).
+002220     05  WS-ORIG-B               PIC X(02).
+002230     05  WS-ORIG-C               PIC X(02).
+002240     05  WS-BRANCH               PIC X(03)  VALUE SPACES.
+002250
+002260*----------------------------------------------------------------
+002270* TEMPLATE TALLY TABLE FOR THE ABCSUM SUMMARY REPORT. THE NAMES
+002280* ARE LOADED FROM A VALUE CLAUSE AND REDEFINED AS A TABLE SINCE
+002290* THE SIX TEMPLATES ARE FIXED; THE COUNTS TABLE IS KEPT SEPARATE
+002300* SO IT CAN BE RE-INITIALIZED WITHOUT DISTURBING THE NAMES.
+002310*----------------------------------------------------------------
+002320 01  WS-TMPL-NAME-INIT.
+002330     05  FILLER                  PIC X(03)  VALUE "ABC".
+002340     05  FILLER                  PIC X(03)  VALUE "ACB".
+002350     05  FILLER                  PIC X(03)  VALUE "BAC".
+002360     05  FILLER                  PIC X(03)  VALUE "BCA".
+002370     05  FILLER                  PIC X(03)  VALUE "CAB".
+002380     05  FILLER                  PIC X(03)  VALUE "CBA".
+002390
+002400 01  WS-TMPL-NAME-TABLE REDEFINES WS-TMPL-NAME-INIT.
+002410     05  WS-TMPL-NAME            PIC X(03)  OCCURS 6 TIMES.
+002420
+002430 01  WS-TMPL-COUNT-TABLE.
+002440     05  WS-TMPL-COUNT           PIC 9(07)  OCCURS 6 TIMES
+002450                                  VALUE ZERO.
+002460
+002470 01  WS-TMPL-SUB                 PIC 9(02)  COMP  VALUE ZERO.
+002480
+002490 01  WORKER.
+002500     03  INP                     PIC X(50).
+002510     03  OUT                     PIC X(50).
+002520     03  TMPL                    PIC X(02).
+002530     03  TMPN                    PIC X(02).
+002540     03  LINE-1.
+002550         05  A                   PIC X(02).
+002560         05  B                   PIC X(02).
+002570         05  C                   PIC X(02).
+002580     03  LINE-2.
+002590         05  X                   PIC X(01).
+002600         05  Y                   PIC X(01).
+002610         05  Z                   PIC X(01).
+002620
+002630*----------------------------------------------------------------
+002640 LINKAGE SECTION.
+002650*----------------------------------------------------------------
+002660* STANDARD MVS PARM RECEIVING AREA - A HALFWORD BINARY LENGTH
+002670* FOLLOWED BY THE PARM TEXT ITSELF, THE WAY THIS SHOP'S OTHER
+002680* BATCH PROGRAMS PICK UP THE JCL EXEC STATEMENT'S PARM= VALUE.
+002690*----------------------------------------------------------------
+002700 01  LK-PARM.
+002710     05  LK-PARM-LEN             PIC S9(4)  COMP.
+002720     05  LK-PARM-TEXT            PIC X(80).
+002730
+002740 PROCEDURE DIVISION USING LK-PARM.
+002750*----------------------------------------------------------------
+002760 0000-MAINLINE.
+002770*----------------------------------------------------------------
+002780     PERFORM 1000-INITIALIZE
+002790         THRU 1000-INITIALIZE-EXIT.
+002800
+002810     PERFORM 2000-PROCESS-PAIR
+002820         THRU 2000-PROCESS-PAIR-EXIT
+002830         UNTIL WS-EOF.
+002840
+002850     PERFORM 9000-TERMINATE
+002860         THRU 9000-TERMINATE-EXIT.
+002870
+002880     GOBACK.
+002890
+002900*----------------------------------------------------------------
+002910 1000-INITIALIZE.
+002920*----------------------------------------------------------------
+002930     MOVE "F" TO WS-RUN-MODE.
+002940     IF LK-PARM-LEN > ZERO
+002950         MOVE LK-PARM-TEXT(1:1) TO WS-RUN-MODE
+002960     END-IF.
+002970     IF NOT RUN-MODE-FORWARD AND NOT RUN-MODE-REVERSE
+002980         MOVE "F" TO WS-RUN-MODE
+002990     END-IF.
+003000     OPEN INPUT ABC-IN-FILE.
+003010     IF NOT ABCIN-OK
+003020         DISPLAY "ABC: UNABLE TO OPEN ABCIN, STATUS="
+003030             WS-ABCIN-STATUS
+003040         MOVE "Y" TO WS-EOF-SW
+003050         MOVE "Y" TO WS-FATAL-SW
+003060     END-IF.
+003070
+003080     IF NOT WS-EOF
+003090         PERFORM 1500-LOAD-CHECKPOINT
+003100             THRU 1500-LOAD-CHECKPOINT-EXIT
+003110         IF WS-RESTART-COUNT > 0
+003120             PERFORM 1600-SKIP-PROCESSED-PAIRS
+003130                 THRU 1600-SKIP-PROCESSED-PAIRS-EXIT
+003140             MOVE WS-RESTART-COUNT TO WS-REC-COUNT
+003150             DISPLAY "ABC: RESUMING AFTER CHECKPOINT REC "
+003160                 WS-RESTART-COUNT
+003170         END-IF
+003180     END-IF.
+003190
+003200*    A FATAL FAILURE ABOVE (ABCIN COULD NOT BE OPENED) LEAVES THE
+003210*    CHECKPOINT JUST LOADED BY 1500-LOAD-CHECKPOINT - IF ANY - AS
+003220*    A VALID RESTART POINT FOR THE NEXT RUN, SINCE NO RECORDS FROM
+003230*    THIS RUN WERE EVER PROCESSED. DO NOT OPEN ABCCKP FOR OUTPUT
+003240*    IN THAT CASE, OR THE FRESH (EMPTY) OUTPUT COPY WOULD DISPLACE
+003250*    THE ONE THAT WAS JUST READ.
+003260     IF NOT WS-FATAL-ERROR
+003270         OPEN OUTPUT ABC-CKP-FILE
+003280         IF NOT ABCCKP-OK
+003290             DISPLAY "ABC: UNABLE TO OPEN ABCCKP, STATUS="
+003300                 WS-ABCCKP-STATUS
+003310             MOVE "Y" TO WS-EOF-SW
+003320             MOVE "Y" TO WS-FATAL-SW
+003330         END-IF
+003340     END-IF.
+003350*    ABCERR/ABCAUD/ABCSUM/ABCOUT/ABCCSV ARE THE SAME STORY AS
+003360*    ABCCKP ABOVE - EACH IS A FRESH GDG GENERATION PER ABCJOB'S
+003370*    DD ALLOCATIONS, SO OPENING ANY OF THEM OUTPUT AFTER ABCIN
+003380*    HAS ALREADY FAILED WOULD CATALOG AN EMPTY GENERATION FOR A
+003390*    RUN THAT NEVER PROCESSED A RECORD. SKIP ALL FIVE ONCE A
+003400*    FATAL ERROR HAS ALREADY BEEN RAISED.
+003410     IF NOT WS-FATAL-ERROR
+003420         OPEN OUTPUT ABC-ERR-FILE
+003430         IF NOT ABCERR-OK
+003440             DISPLAY "ABC: UNABLE TO OPEN ABCERR, STATUS="
+003450                 WS-ABCERR-STATUS
+003460             MOVE "Y" TO WS-EOF-SW
+003470             MOVE "Y" TO WS-FATAL-SW
+003480         END-IF
+003490     END-IF.
+003500
+003510     IF NOT WS-FATAL-ERROR
+003520         OPEN OUTPUT ABC-AUD-FILE
+003530         IF NOT ABCAUD-OK
+003540             DISPLAY "ABC: UNABLE TO OPEN ABCAUD, STATUS="
+003550                 WS-ABCAUD-STATUS
+003560             MOVE "Y" TO WS-EOF-SW
+003570             MOVE "Y" TO WS-FATAL-SW
+003580         END-IF
+003590     END-IF.
+003600
+003610     IF NOT WS-FATAL-ERROR
+003620         OPEN OUTPUT ABC-SUM-FILE
+003630         IF NOT ABCSUM-OK
+003640             DISPLAY "ABC: UNABLE TO OPEN ABCSUM, STATUS="
+003650                 WS-ABCSUM-STATUS
+003660             MOVE "Y" TO WS-EOF-SW
+003670             MOVE "Y" TO WS-FATAL-SW
+003680         END-IF
+003690     END-IF.
+003700
+003710     IF NOT WS-FATAL-ERROR
+003720         OPEN OUTPUT ABC-OUT-FILE
+003730         IF NOT ABCOUT-OK
+003740             DISPLAY "ABC: UNABLE TO OPEN ABCOUT, STATUS="
+003750                 WS-ABCOUT-STATUS
+003760             MOVE "Y" TO WS-EOF-SW
+003770             MOVE "Y" TO WS-FATAL-SW
+003780         END-IF
+003790     END-IF.
+003800
+003810     IF NOT WS-FATAL-ERROR
+003820         OPEN OUTPUT ABC-CSV-FILE
+003830         IF NOT ABCCSV-OK
+003840             DISPLAY "ABC: UNABLE TO OPEN ABCCSV, STATUS="
+003850                 WS-ABCCSV-STATUS
+003860             MOVE "Y" TO WS-EOF-SW
+003870             MOVE "Y" TO WS-FATAL-SW
+003880         END-IF
+003890     END-IF.
+003900 1000-INITIALIZE-EXIT.
+003910     EXIT.
+003920
+003930*----------------------------------------------------------------
+003940 1500-LOAD-CHECKPOINT.
+003950*----------------------------------------------------------------
+003960     MOVE ZERO TO WS-RESTART-COUNT.
+003970     MOVE "N" TO WS-CKP-EOF-SW.
+003980     OPEN INPUT ABC-CKP-FILE.
+003990     IF ABCCKP-OK
+004000         PERFORM 1510-READ-CHECKPOINT-LINE
+004010             THRU 1510-READ-CHECKPOINT-LINE-EXIT
+004020             UNTIL WS-CKP-EOF
+004030         CLOSE ABC-CKP-FILE
+004040     END-IF.
+004050 1500-LOAD-CHECKPOINT-EXIT.
+004060     EXIT.
+004070
+004080*----------------------------------------------------------------
+004090 1510-READ-CHECKPOINT-LINE.
+004100*----------------------------------------------------------------
+004110     READ ABC-CKP-FILE
+004120         AT END
+004130             SET WS-CKP-EOF TO TRUE
+004140     END-READ.
+004150     IF NOT WS-CKP-EOF
+004160         MOVE ABC-CKP-REC TO WS-RESTART-COUNT
+004170     END-IF.
+004180 1510-READ-CHECKPOINT-LINE-EXIT.
+004190     EXIT.
+004200
+004210*----------------------------------------------------------------
+004220 1600-SKIP-PROCESSED-PAIRS.
+004230*----------------------------------------------------------------
+004240     PERFORM 1610-SKIP-ONE-PAIR
+004250         THRU 1610-SKIP-ONE-PAIR-EXIT
+004260         VARYING WS-SKIP-SUB FROM 1 BY 1
+004270         UNTIL WS-SKIP-SUB > WS-RESTART-COUNT
+004280             OR WS-EOF.
+004290 1600-SKIP-PROCESSED-PAIRS-EXIT.
+004300     EXIT.
+004310
+004320*----------------------------------------------------------------
+004330 1610-SKIP-ONE-PAIR.
+004340*----------------------------------------------------------------
+004350     READ ABC-IN-FILE
+004360         AT END
+004370             MOVE "Y" TO WS-EOF-SW
+004380     END-READ.
+004390     IF NOT WS-EOF
+004400         READ ABC-IN-FILE
+004410             AT END
+004420                 MOVE "Y" TO WS-EOF-SW
+004430         END-READ
+004440     END-IF.
+004450 1610-SKIP-ONE-PAIR-EXIT.
+004460     EXIT.
+004470
+004480*----------------------------------------------------------------
+004490 2000-PROCESS-PAIR.
+004500*----------------------------------------------------------------
+004510     PERFORM 2100-READ-LINE-1
+004520         THRU 2100-READ-LINE-1-EXIT.
+004530     IF WS-EOF
+004540         GO TO 2000-PROCESS-PAIR-EXIT
+004550     END-IF.
+004560
+004570     PERFORM 2200-READ-LINE-2
+004580         THRU 2200-READ-LINE-2-EXIT.
+004590     IF WS-EOF
+004600         PERFORM 2250-WRITE-TRUNCATED-LISTING
+004610             THRU 2250-WRITE-TRUNCATED-LISTING-EXIT
+004620         GO TO 2000-PROCESS-PAIR-EXIT
+004630     END-IF.
+004640
+004650     ADD 1 TO WS-REC-COUNT.
+004660
+004670     PERFORM 6600-WRITE-CHECKPOINT
+004680         THRU 6600-WRITE-CHECKPOINT-EXIT.
+004690
+004700     PERFORM 2300-VALIDATE-TEMPLATE
+004710         THRU 2300-VALIDATE-TEMPLATE-EXIT.
+004720     IF WS-INVALID-TMPL
+004730         PERFORM 2400-WRITE-ERROR-LISTING
+004740             THRU 2400-WRITE-ERROR-LISTING-EXIT
+004750         GO TO 2000-PROCESS-PAIR-EXIT
+004760     END-IF.
+004770
+004780     IF RUN-MODE-FORWARD
+004790         PERFORM 2350-CHECK-FOR-TIE
+004800             THRU 2350-CHECK-FOR-TIE-EXIT
+004810         PERFORM 3000-SORT-LINE-1
+004820             THRU 3000-SORT-LINE-1-EXIT
+004830         PERFORM 4000-REMAP-BY-TEMPLATE
+004840             THRU 4000-REMAP-BY-TEMPLATE-EXIT
+004850     ELSE
+004860         PERFORM 4500-REVERSE-REMAP-BY-TEMPLATE
+004870             THRU 4500-REVERSE-REMAP-BY-TEMPLATE-EXIT
+004880     END-IF.
+004890
+004900     PERFORM 5000-BUILD-OUTPUT
+004910         THRU 5000-BUILD-OUTPUT-EXIT.
+004920
+004930     PERFORM 6000-WRITE-AUDIT-RECORD
+004940         THRU 6000-WRITE-AUDIT-RECORD-EXIT.
+004950
+004960     PERFORM 6500-TALLY-TEMPLATE-BRANCH
+004970         THRU 6500-TALLY-TEMPLATE-BRANCH-EXIT.
+004980
+004990     PERFORM 5100-WRITE-FIXED-OUTPUT
+005000         THRU 5100-WRITE-FIXED-OUTPUT-EXIT.
+005010
+005020     PERFORM 5200-WRITE-CSV-OUTPUT
+005030         THRU 5200-WRITE-CSV-OUTPUT-EXIT.
+005040 2000-PROCESS-PAIR-EXIT.
+005050     EXIT.
+005060
+005070*----------------------------------------------------------------
+005080 2100-READ-LINE-1.
+005090*----------------------------------------------------------------
+005100     READ ABC-IN-FILE INTO INP
+005110         AT END
+005120             MOVE "Y" TO WS-EOF-SW
+005130     END-READ.
+005140     IF NOT WS-EOF
+005150         MOVE INP TO WS-LINE1-RAW
+005160         UNSTRING INP
+005170             DELIMITED BY SPACE
+005180             INTO A, B, C
+005190         END-UNSTRING
+005200         MOVE A TO WS-ORIG-A
+005210         MOVE B TO WS-ORIG-B
+005220         MOVE C TO WS-ORIG-C
+005230     END-IF.
+005240 2100-READ-LINE-1-EXIT.
+005250     EXIT.
+005260
+005270*----------------------------------------------------------------
+005280 2200-READ-LINE-2.
+005290*----------------------------------------------------------------
+005300     READ ABC-IN-FILE INTO INP
+005310         AT END
+005320             MOVE "Y" TO WS-EOF-SW
+005330     END-READ.
+005340     IF NOT WS-EOF
+005350         MOVE INP TO WS-LINE2-RAW
+005360         MOVE INP TO LINE-2
+005370     END-IF.
+005380 2200-READ-LINE-2-EXIT.
+005390     EXIT.
+005400
+005410*----------------------------------------------------------------
+005420*    A LINE-1 WAS READ BUT ABCIN RAN OUT BEFORE ITS MATCHING
+005430*    LINE-2 COULD BE READ (AN ODD NUMBER OF LINES IN ABCIN) -
+005440*    LOG THE ORPHAN LINE-1 AS A REJECTED RECORD RATHER THAN
+005450*    DROP IT WITHOUT A TRACE.
+005460*----------------------------------------------------------------
+005470 2250-WRITE-TRUNCATED-LISTING.
+005480*----------------------------------------------------------------
+005490     ADD 1 TO WS-REC-COUNT.
+005500     ADD 1 TO WS-REJECT-COUNT.
+005510     MOVE SPACES TO ABC-ERR-REC.
+005520     STRING
+005530         "REC "                      DELIMITED BY SIZE
+005540         WS-REC-COUNT                DELIMITED BY SIZE
+005550         " TRUNCATED INPUT - LINE1=[" DELIMITED BY SIZE
+005560         FUNCTION TRIM(WS-LINE1-RAW)  DELIMITED BY SIZE
+005570         "] HAS NO MATCHING LINE-2"  DELIMITED BY SIZE
+005580         INTO ABC-ERR-REC
+005590     END-STRING.
+005600     WRITE ABC-ERR-REC.
+005610 2250-WRITE-TRUNCATED-LISTING-EXIT.
+005620     EXIT.
+005630
+005640*----------------------------------------------------------------
+005650 2300-VALIDATE-TEMPLATE.
+005660*----------------------------------------------------------------
+005670     SET WS-VALID-TMPL TO TRUE.
+005680     IF X NOT = "A" AND X NOT = "B" AND X NOT = "C"
+005690         SET WS-INVALID-TMPL TO TRUE
+005700     END-IF.
+005710     IF Y NOT = "A" AND Y NOT = "B" AND Y NOT = "C"
+005720         SET WS-INVALID-TMPL TO TRUE
+005730     END-IF.
+005740     IF Z NOT = "A" AND Z NOT = "B" AND Z NOT = "C"
+005750         SET WS-INVALID-TMPL TO TRUE
+005760     END-IF.
+005770     IF X = Y OR Y = Z OR X = Z
+005780         SET WS-INVALID-TMPL TO TRUE
+005790     END-IF.
+005800 2300-VALIDATE-TEMPLATE-EXIT.
+005810     EXIT.
+005820
+005830*----------------------------------------------------------------
+005840* A TIE EXISTS WHEN TWO OR ALL THREE OF A/B/C COMPARE EQUAL.
+005850* THE SORT/REMAP STEPS THAT FOLLOW ALREADY PRODUCE A DETERMINISTIC
+005860* RESULT FOR TIES (SEE THE BANNER OVER 3000-SORT-LINE-1); THIS
+005870* PARAGRAPH ONLY FLAGS THE CONDITION SO IT CAN BE CARRIED ONTO THE
+005880* AUDIT RECORD FOR COMPLIANCE REVIEW.
+005890*----------------------------------------------------------------
+005900 2350-CHECK-FOR-TIE.
+005910*----------------------------------------------------------------
+005920     MOVE "N" TO WS-TIE-SW.
+005930     IF A = B OR B = C OR A = C
+005940         SET WS-TIE-PRESENT TO TRUE
+005950     END-IF.
+005960 2350-CHECK-FOR-TIE-EXIT.
+005970     EXIT.
+005980
+005990*----------------------------------------------------------------
+006000 2400-WRITE-ERROR-LISTING.
+006010*----------------------------------------------------------------
+006020     ADD 1 TO WS-REJECT-COUNT.
+006030     MOVE SPACES TO ABC-ERR-REC.
+006040     STRING
+006050         "REC "                    DELIMITED BY SIZE
+006060         WS-REC-COUNT              DELIMITED BY SIZE
+006070         " INVALID TEMPLATE LINE1=[" DELIMITED BY SIZE
+006080         FUNCTION TRIM(WS-LINE1-RAW) DELIMITED BY SIZE
+006090         "] LINE2=["               DELIMITED BY SIZE
+006100         FUNCTION TRIM(WS-LINE2-RAW) DELIMITED BY SIZE
+006110         "]"                       DELIMITED BY SIZE
+006120         INTO ABC-ERR-REC
+006130     END-STRING.
+006140     WRITE ABC-ERR-REC.
+006150 2400-WRITE-ERROR-LISTING-EXIT.
+006160     EXIT.
+006170
+006180*----------------------------------------------------------------
+006190 3000-SORT-LINE-1.
+006200*----------------------------------------------------------------
+006210* THE THREE COMPARE-AND-SWAP STEPS BELOW ONLY EXCHANGE A PAIR
+006220* WHEN THE LEFT VALUE IS STRICTLY GREATER THAN THE RIGHT ONE, SO
+006230* VALUES THAT COMPARE EQUAL ARE NEVER SWAPPED. THIS IS THE
+006240* DOCUMENTED TIE-BREAK RULE FOR THIS ROUTINE: WHEN TWO OR THREE OF
+006250* A/B/C ARE EQUAL, THE TIED VALUES KEEP THEIR ORIGINAL RELATIVE
+006260* A-THEN-B-THEN-C ORDER AFTER SORTING, SO THE RESULT IS ALWAYS THE
+006270* SAME FOR THE SAME INPUT. 2350-CHECK-FOR-TIE FLAGS THE CONDITION
+006280* SO IT SHOWS UP ON THE ABCAUD AUDIT RECORD.
+006290*----------------------------------------------------------------
+006300     IF A > B
+006310         MOVE A    TO TMPN
+006320         MOVE B    TO A
+006330         MOVE TMPN TO B
+006340     END-IF.
+006350
+006360     IF B > C
+006370         MOVE B    TO TMPN
+006380         MOVE C    TO B
+006390         MOVE TMPN TO C
+006400     END-IF.
+006410
+006420     IF A > B
+006430         MOVE A    TO TMPN
+006440         MOVE B    TO A
+006450         MOVE TMPN TO B
+006460     END-IF.
+006470 3000-SORT-LINE-1-EXIT.
+006480     EXIT.
+006490
+006500*----------------------------------------------------------------
+006510 4000-REMAP-BY-TEMPLATE.
+006520*----------------------------------------------------------------
+006530     EVALUATE X ALSO Y ALSO Z
+006540         WHEN "A" ALSO "B" ALSO "C"
+006550             CONTINUE
+006560             MOVE "ABC" TO WS-BRANCH
+006570         WHEN "A" ALSO "C" ALSO "B"
+006580             MOVE C    TO TMPL
+006590             MOVE B    TO C
+006600             MOVE TMPL TO B
+006610             MOVE "ACB" TO WS-BRANCH
+006620         WHEN "B" ALSO "A" ALSO "C"
+006630             MOVE A    TO TMPL
+006640             MOVE B    TO A
+006650             MOVE TMPL TO B
+006660             MOVE "BAC" TO WS-BRANCH
+006670         WHEN "B" ALSO "C" ALSO "A"
+006680             MOVE C    TO TMPL
+006690             MOVE A    TO C
+006700             MOVE B    TO A
+006710             MOVE TMPL TO B
+006720             MOVE "BCA" TO WS-BRANCH
+006730         WHEN "C" ALSO "A" ALSO "B"
+006740             MOVE B    TO TMPL
+006750             MOVE A    TO B
+006760             MOVE C    TO A
+006770             MOVE TMPL TO C
+006780             MOVE "CAB" TO WS-BRANCH
+006790         WHEN "C" ALSO "B" ALSO "A"
+006800             MOVE A    TO TMPL
+006810             MOVE C    TO A
+006820             MOVE TMPL TO C
+006830             MOVE "CBA" TO WS-BRANCH
+006840     END-EVALUATE.
+006850 4000-REMAP-BY-TEMPLATE-EXIT.
+006860     EXIT.
+006870
+006880*----------------------------------------------------------------
+006890 4500-REVERSE-REMAP-BY-TEMPLATE.
+006900*----------------------------------------------------------------
+006910*    A/B/C HOLD A KNOWN FINAL OUT TRIPLET. RECOVER THE SORTED
+006920*    A/B/C THAT THE FORWARD EVALUATE WOULD HAVE PRODUCED THAT
+006930*    OUT FROM, BY APPLYING THE INVERSE OF THE MATCHING BRANCH.
+006940     EVALUATE X ALSO Y ALSO Z
+006950         WHEN "A" ALSO "B" ALSO "C"
+006960             CONTINUE
+006970             MOVE "ABC" TO WS-BRANCH
+006980         WHEN "A" ALSO "C" ALSO "B"
+006990             MOVE C    TO TMPL
+007000             MOVE B    TO C
+007010             MOVE TMPL TO B
+007020             MOVE "ACB" TO WS-BRANCH
+007030         WHEN "B" ALSO "A" ALSO "C"
+007040             MOVE A    TO TMPL
+007050             MOVE B    TO A
+007060             MOVE TMPL TO B
+007070             MOVE "BAC" TO WS-BRANCH
+007080         WHEN "B" ALSO "C" ALSO "A"
+007090             MOVE C    TO TMPL
+007100             MOVE B    TO C
+007110             MOVE A    TO B
+007120             MOVE TMPL TO A
+007130             MOVE "BCA" TO WS-BRANCH
+007140         WHEN "C" ALSO "A" ALSO "B"
+007150             MOVE A    TO TMPL
+007160             MOVE B    TO A
+007170             MOVE C    TO B
+007180             MOVE TMPL TO C
+007190             MOVE "CAB" TO WS-BRANCH
+007200         WHEN "C" ALSO "B" ALSO "A"
+007210             MOVE C    TO TMPL
+007220             MOVE A    TO C
+007230             MOVE TMPL TO A
+007240             MOVE "CBA" TO WS-BRANCH
+007250     END-EVALUATE.
+007260 4500-REVERSE-REMAP-BY-TEMPLATE-EXIT.
+007270     EXIT.
+007280
+007290*----------------------------------------------------------------
+007300 5000-BUILD-OUTPUT.
+007310*----------------------------------------------------------------
+007320     MOVE SPACES TO OUT.
+007330     STRING
+007340         A   DELIMITED BY SPACE
+007350         " " DELIMITED BY SIZE
+007360         B   DELIMITED BY SPACE
+007370         " " DELIMITED BY SIZE
+007380         C   DELIMITED BY SPACE
+007390         INTO OUT
+007400     END-STRING.
+007410
+007420     DISPLAY FUNCTION TRIM(OUT).
+007430 5000-BUILD-OUTPUT-EXIT.
+007440     EXIT.
+007450
+007460*----------------------------------------------------------------
+007470 5100-WRITE-FIXED-OUTPUT.
+007480*----------------------------------------------------------------
+007490     MOVE SPACES TO ABC-OUT-REC.
+007500     MOVE A TO ABC-OUT-A.
+007510     MOVE B TO ABC-OUT-B.
+007520     MOVE C TO ABC-OUT-C.
+007530     WRITE ABC-OUT-REC.
+007540 5100-WRITE-FIXED-OUTPUT-EXIT.
+007550     EXIT.
+007560
+007570*----------------------------------------------------------------
+007580 5200-WRITE-CSV-OUTPUT.
+007590*----------------------------------------------------------------
+007600     MOVE SPACES TO ABC-CSV-REC.
+007610     STRING
+007620         FUNCTION TRIM(A) DELIMITED BY SIZE
+007630         ","              DELIMITED BY SIZE
+007640         FUNCTION TRIM(B) DELIMITED BY SIZE
+007650         ","              DELIMITED BY SIZE
+007660         FUNCTION TRIM(C) DELIMITED BY SIZE
+007670         INTO ABC-CSV-REC
+007680     END-STRING.
+007690     WRITE ABC-CSV-REC.
+007700 5200-WRITE-CSV-OUTPUT-EXIT.
+007710     EXIT.
+007720
+007730*----------------------------------------------------------------
+007740 6000-WRITE-AUDIT-RECORD.
+007750*----------------------------------------------------------------
+007760     MOVE SPACES TO ABC-AUD-REC.
+007770     STRING
+007780         "REC "              DELIMITED BY SIZE
+007790         WS-REC-COUNT        DELIMITED BY SIZE
+007800         " ORIG=["           DELIMITED BY SIZE
+007810         WS-ORIG-A           DELIMITED BY SIZE
+007820         " "                 DELIMITED BY SIZE
+007830         WS-ORIG-B           DELIMITED BY SIZE
+007840         " "                 DELIMITED BY SIZE
+007850         WS-ORIG-C           DELIMITED BY SIZE
+007860         "] TMPL="           DELIMITED BY SIZE
+007870         X                   DELIMITED BY SIZE
+007880         Y                   DELIMITED BY SIZE
+007890         Z                   DELIMITED BY SIZE
+007900         " BRANCH="          DELIMITED BY SIZE
+007910         WS-BRANCH           DELIMITED BY SIZE
+007920         " OUT=["            DELIMITED BY SIZE
+007930         FUNCTION TRIM(OUT)  DELIMITED BY SIZE
+007940         "] TIE="            DELIMITED BY SIZE
+007950         WS-TIE-SW           DELIMITED BY SIZE
+007960         INTO ABC-AUD-REC
+007970     END-STRING.
+007980     WRITE ABC-AUD-REC.
+007990 6000-WRITE-AUDIT-RECORD-EXIT.
+008000     EXIT.
+008010
+008020*----------------------------------------------------------------
+008030 6500-TALLY-TEMPLATE-BRANCH.
+008040*----------------------------------------------------------------
+008050     PERFORM 6510-FIND-TMPL-MATCH
+008060         THRU 6510-FIND-TMPL-MATCH-EXIT
+008070         VARYING WS-TMPL-SUB FROM 1 BY 1
+008080         UNTIL WS-TMPL-SUB > 6
+008090             OR WS-TMPL-NAME(WS-TMPL-SUB) = WS-BRANCH.
+008100     IF WS-TMPL-SUB NOT > 6
+008110         ADD 1 TO WS-TMPL-COUNT(WS-TMPL-SUB)
+008120     END-IF.
+008130 6500-TALLY-TEMPLATE-BRANCH-EXIT.
+008140     EXIT.
+008150
+008160*----------------------------------------------------------------
+008170 6510-FIND-TMPL-MATCH.
+008180*----------------------------------------------------------------
+008190     CONTINUE.
+008200 6510-FIND-TMPL-MATCH-EXIT.
+008210     EXIT.
+008220
+008230*----------------------------------------------------------------
+008240 6600-WRITE-CHECKPOINT.
+008250*----------------------------------------------------------------
+008260     DIVIDE WS-REC-COUNT BY WS-CKP-INTERVAL
+008270         GIVING WS-CKP-QUOT
+008280         REMAINDER WS-CKP-REM.
+008290     IF WS-CKP-REM = ZERO AND ABCCKP-OK
+008300         MOVE WS-REC-COUNT TO ABC-CKP-REC
+008310         WRITE ABC-CKP-REC
+008320     END-IF.
+008330 6600-WRITE-CHECKPOINT-EXIT.
+008340     EXIT.
+008350
+008360*----------------------------------------------------------------
+008370 9000-TERMINATE.
+008380*----------------------------------------------------------------
+008390     IF ABCIN-OK OR ABCIN-EOF
+008400         CLOSE ABC-IN-FILE
+008410     END-IF.
+008420     IF ABCERR-OK
+008430         CLOSE ABC-ERR-FILE
+008440     END-IF.
+008450     IF ABCAUD-OK
+008460         CLOSE ABC-AUD-FILE
+008470     END-IF.
+008480     IF ABCSUM-OK
+008490         PERFORM 9500-WRITE-SUMMARY-REPORT
+008500             THRU 9500-WRITE-SUMMARY-REPORT-EXIT
+008510         CLOSE ABC-SUM-FILE
+008520     END-IF.
+008530     IF ABCOUT-OK
+008540         CLOSE ABC-OUT-FILE
+008550     END-IF.
+008560     IF ABCCSV-OK
+008570         CLOSE ABC-CSV-FILE
+008580     END-IF.
+008590     IF ABCCKP-OK
+008600         CLOSE ABC-CKP-FILE
+008610     END-IF.
+008620
+008630     IF NOT WS-FATAL-ERROR
+008640         PERFORM 9600-CLEAR-CHECKPOINT
+008650             THRU 9600-CLEAR-CHECKPOINT-EXIT
+008660     END-IF.
+008670
+008680     PERFORM 9700-SET-RETURN-CODE
+008690         THRU 9700-SET-RETURN-CODE-EXIT.
+008700 9000-TERMINATE-EXIT.
+008710     EXIT.
+008720
+008730*----------------------------------------------------------------
+008740*    ABCIN WAS READ TO END OF FILE THIS RUN (A FATAL OPEN
+008750*    FAILURE IS THE ONLY CASE THAT LEAVES RECORDS UNREAD), SO
+008760*    THERE IS NOTHING LEFT TO RESUME. ABCCKP IS DISPOSED DISP=MOD
+008770*    IN PRODUCTION, WHICH MAKES OPEN OUTPUT POSITION AT THE
+008780*    DATASET'S CURRENT END AND APPEND RATHER THAN TRUNCATE, SO
+008790*    THIS PARAGRAPH CANNOT RELY ON THE OPEN ITSELF TO WIPE OUT
+008800*    THE PRIOR CHECKPOINT. INSTEAD IT APPENDS ONE MORE CHECKPOINT
+008810*    RECORD HOLDING A COUNT OF ZERO. 1500-LOAD-CHECKPOINT ALWAYS
+008820*    TAKES THE LAST LINE IN ABCCKP AS THE CURRENT RESTART POINT,
+008830*    SO THIS ZERO-VALUED RECORD BECOMES THAT LAST LINE AND THE
+008840*    NEXT RUN'S "WS-RESTART-COUNT > 0" CHECK CORRECTLY FINDS
+008850*    NOTHING TO SKIP, REGARDLESS OF HOW MANY PERIODIC CHECKPOINTS
+008860*    CAME BEFORE IT IN THE FILE.
+008870*----------------------------------------------------------------
+008880 9600-CLEAR-CHECKPOINT.
+008890*----------------------------------------------------------------
+008900     OPEN OUTPUT ABC-CKP-FILE.
+008910     IF ABCCKP-OK
+008920         MOVE ZERO TO ABC-CKP-REC
+008930         WRITE ABC-CKP-REC
+008940         CLOSE ABC-CKP-FILE
+008950     END-IF.
+008960 9600-CLEAR-CHECKPOINT-EXIT.
+008970     EXIT.
+008980
+008990*----------------------------------------------------------------
+009000*    SETS RETURN-CODE FOR THE SCHEDULER TO BRANCH ON:
+009010*        00  CLEAN COMPLETION, NO RECORDS REJECTED.
+009020*        04  COMPLETED, BUT ONE OR MORE RECORDS WERE REJECTED
+009030*            FOR A BAD LINE-2 TEMPLATE - SEE ABCERR.
+009040*        08  FATAL VALIDATION FAILURE - EVERY RECORD THE RUN
+009050*            READ WAS REJECTED, SO NOTHING USABLE CAME OUT OF
+009060*            THE RUN EVEN THOUGH EVERY FILE OPENED CLEANLY.
+009070*        16  FATAL - A REQUIRED FILE COULD NOT BE OPENED AND
+009080*            NO RECORDS WERE PROCESSED AT ALL.
+009090*----------------------------------------------------------------
+009100 9700-SET-RETURN-CODE.
+009110*----------------------------------------------------------------
+009120     IF WS-FATAL-ERROR
+009130         MOVE 16 TO RETURN-CODE
+009140     ELSE
+009150         IF WS-REJECT-COUNT > ZERO
+009160                 AND WS-REJECT-COUNT = WS-REC-COUNT
+009170             MOVE 08 TO RETURN-CODE
+009180         ELSE
+009190             IF WS-REJECT-COUNT > ZERO
+009200                 MOVE 04 TO RETURN-CODE
+009210             ELSE
+009220                 MOVE 00 TO RETURN-CODE
+009230             END-IF
+009240         END-IF
+009250     END-IF.
+009260 9700-SET-RETURN-CODE-EXIT.
+009270     EXIT.
+009280
+009290*----------------------------------------------------------------
+009300 9500-WRITE-SUMMARY-REPORT.
+009310*----------------------------------------------------------------
+009320     MOVE SPACES TO ABC-SUM-REC.
+009330     STRING
+009340         "ABC DAILY SUMMARY - RECORDS READ: "
+009350                                       DELIMITED BY SIZE
+009360         WS-REC-COUNT                  DELIMITED BY SIZE
+009370         "  REJECTED: "                DELIMITED BY SIZE
+009380         WS-REJECT-COUNT               DELIMITED BY SIZE
+009390         INTO ABC-SUM-REC
+009400     END-STRING.
+009410     WRITE ABC-SUM-REC.
+009420
+009430     PERFORM 9510-WRITE-SUMMARY-LINE
+009440         THRU 9510-WRITE-SUMMARY-LINE-EXIT
+009450         VARYING WS-TMPL-SUB FROM 1 BY 1
+009460         UNTIL WS-TMPL-SUB > 6.
+009470 9500-WRITE-SUMMARY-REPORT-EXIT.
+009480     EXIT.
+009490
+009500*----------------------------------------------------------------
+009510 9510-WRITE-SUMMARY-LINE.
+009520*----------------------------------------------------------------
+009530     MOVE SPACES TO ABC-SUM-REC.
+009540     STRING
+009550         "  TEMPLATE "                 DELIMITED BY SIZE
+009560         WS-TMPL-NAME(WS-TMPL-SUB)     DELIMITED BY SIZE
+009570         " - "                         DELIMITED BY SIZE
+009580         WS-TMPL-COUNT(WS-TMPL-SUB)    DELIMITED BY SIZE
+009590         INTO ABC-SUM-REC
+009600     END-STRING.
+009610     WRITE ABC-SUM-REC.
+009620 9510-WRITE-SUMMARY-LINE-EXIT.
+009630     EXIT.
