@@ -0,0 +1,471 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ABCN.
+000300 AUTHOR.        C MORGAN.
+000400 INSTALLATION.  ROUTING SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* 08/09/2026 CAM   ORIGINAL VERSION. GENERALIZES THE THREE-SLOT
+001200*                  SORT-AND-REMAP-BY-TEMPLATE LOGIC IN ABC TO AN
+001300*                  N-ELEMENT GROUP (UP TO ABCN-MAX-ITEMS), FOR
+001400*                  ROUTING GROUPS BIGGER THAN THREE CODES.
+001500*                  TEMPLATE SLOTS ARE EXPRESSED AS SORTED-RANK
+001600*                  NUMBERS (01..N) RATHER THAN LETTERS SINCE
+001700*                  LETTERS RUN OUT PAST 26 ITEMS AND NUMBERS
+001800*                  GENERALIZE CLEANLY TO ANY N.
+001810* 08/09/2026 CAM   THE COUNT ON THE ITEMS LINE AND THE TEMPLATE
+001811*                  LINE IS NOW RANGE-CHECKED THE MOMENT IT IS
+001812*                  MOVED, BEFORE EITHER LINE'S STORE LOOP USES
+001813*                  IT TO SIZE OR INDEX A TABLE - A COUNT OVER
+001814*                  ABCN-MAX-ITEMS USED TO DRIVE THE STORE LOOP
+001815*                  PAST THE TABLE'S DECLARED BOUNDS INSTEAD OF
+001816*                  BEING CAUGHT CLEANLY. ALSO RETARGETED
+001817*                  ABCN-TMPL-RANK'S OCCURS DEPENDING ON CLAUSE
+001818*                  TO ABCN-TMPL-COUNT, THE FIELD THAT ACTUALLY
+001819*                  DESCRIBES THE TEMPLATE LINE, IN PLACE OF THE
+001820*                  ITEMS LINE'S ABCN-COUNT.
+001900*----------------------------------------------------------------
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ABCN-IN-FILE ASSIGN TO "ABCNIN"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-ABCNIN-STATUS.
+002700
+002800     SELECT ABCN-OUT-FILE ASSIGN TO "ABCNOUT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-ABCNOUT-STATUS.
+003100
+003200     SELECT ABCN-ERR-FILE ASSIGN TO "ABCNERR"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-ABCNERR-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ABCN-IN-FILE.
+003900 01  ABCN-IN-REC                 PIC X(80).
+004000
+004100 FD  ABCN-OUT-FILE.
+004200 01  ABCN-OUT-REC                PIC X(80).
+004300
+004400 FD  ABCN-ERR-FILE.
+004500 01  ABCN-ERR-REC                PIC X(100).
+004600
+004700 WORKING-STORAGE SECTION.
+004800*----------------------------------------------------------------
+004900* CONSTANTS
+005000*----------------------------------------------------------------
+005100 01  ABCN-MAX-ITEMS              PIC 9(02)  VALUE 20.
+005200
+005300*----------------------------------------------------------------
+005400* FILE STATUS AND SWITCHES
+005500*----------------------------------------------------------------
+005600 01  WS-ABCNIN-STATUS            PIC X(02).
+005700     88  ABCNIN-OK               VALUE "00".
+005800     88  ABCNIN-EOF              VALUE "10".
+005900
+006000 01  WS-ABCNOUT-STATUS           PIC X(02).
+006100     88  ABCNOUT-OK              VALUE "00".
+006200
+006300 01  WS-ABCNERR-STATUS           PIC X(02).
+006400     88  ABCNERR-OK              VALUE "00".
+006500
+006600 01  WS-SWITCHES.
+006700     05  WS-EOF-SW               PIC X(01)  VALUE "N".
+006800         88  WS-EOF              VALUE "Y".
+007100     05  WS-VALID-GRP-SW         PIC X(01)  VALUE "Y".
+007200         88  WS-VALID-GRP        VALUE "Y".
+007300         88  WS-INVALID-GRP      VALUE "N".
+007400
+007500 01  WS-COUNTERS.
+007600     05  WS-REC-COUNT            PIC 9(07)  VALUE ZERO.
+007700     05  WS-REJECT-COUNT         PIC 9(07)  VALUE ZERO.
+007800
+007900*----------------------------------------------------------------
+008000* GENERIC TOKENIZER WORK AREA, SHARED BY THE ITEMS LINE AND THE
+008100* TEMPLATE LINE
+008200*----------------------------------------------------------------
+008300 01  WS-RAW-LINE                 PIC X(80).
+008400 01  WS-TOKEN-TABLE.
+008500     05  WS-TOKEN OCCURS 21 TIMES
+008600                  PIC X(02).
+008800 01  WS-TOKEN-IDX                PIC 9(02)  VALUE ZERO.
+008900 01  WS-UNSTR-PTR                PIC 9(03)  VALUE 1.
+009000
+009100*----------------------------------------------------------------
+009200* ITEMS LINE, TEMPLATE LINE, SWAP TEMP AND RAW COPIES FOR THE
+009300* ERROR LISTING
+009400*----------------------------------------------------------------
+009500 01  ABCN-GROUP.
+009600     05  ABCN-COUNT              PIC 9(02).
+009700     05  ABCN-ITEM OCCURS 1 TO 20 TIMES
+009800                  DEPENDING ON ABCN-COUNT
+009900                  PIC X(02).
+010000
+010100 01  ABCN-TEMPLATE.
+010200     05  ABCN-TMPL-COUNT         PIC 9(02).
+010300     05  ABCN-TMPL-RANK OCCURS 1 TO 20 TIMES
+010400                  DEPENDING ON ABCN-TMPL-COUNT
+010500                  PIC 9(02).
+010600
+010700 01  ABCN-OUT-ITEMS.
+010800     05  ABCN-OUT-ITEM OCCURS 1 TO 20 TIMES
+010900                  DEPENDING ON ABCN-COUNT
+011000                  PIC X(02).
+011100
+011200 01  ABCN-TMPN                   PIC X(02).
+011300 01  ABCN-I                      PIC 9(02).
+011400 01  ABCN-J                      PIC 9(02).
+011500 01  ABCN-K                      PIC 9(02).
+011600 01  ABCN-MIN-IDX                PIC 9(02).
+011700 01  ABCN-NEXT-J                 PIC 9(02).
+011800 01  ABCN-SEEN-RANK.
+011900     05  ABCN-SEEN OCCURS 1 TO 20 TIMES
+012000                  DEPENDING ON ABCN-COUNT
+012100                  PIC X(01).
+012200
+012300 01  WS-LINE1-RAW                PIC X(80).
+012400 01  WS-LINE2-RAW                PIC X(80).
+012500
+012600 01  OUT                         PIC X(80).
+012700 01  WS-OUT-PTR                  PIC 9(03).
+012800
+012900 PROCEDURE DIVISION.
+013000*----------------------------------------------------------------
+013100 0000-MAINLINE.
+013200*----------------------------------------------------------------
+013300     PERFORM 1000-INITIALIZE
+013400         THRU 1000-INITIALIZE-EXIT.
+013500
+013600     PERFORM 2000-PROCESS-GROUP
+013700         THRU 2000-PROCESS-GROUP-EXIT
+013800         UNTIL WS-EOF.
+013900
+014000     PERFORM 9000-TERMINATE
+014100         THRU 9000-TERMINATE-EXIT.
+014200
+014300     GOBACK.
+014400
+014500*----------------------------------------------------------------
+014600 1000-INITIALIZE.
+014700*----------------------------------------------------------------
+014800     OPEN INPUT  ABCN-IN-FILE.
+014900     IF NOT ABCNIN-OK
+015000         DISPLAY "ABCN: UNABLE TO OPEN ABCNIN, STATUS="
+015100             WS-ABCNIN-STATUS
+015200         MOVE "Y" TO WS-EOF-SW
+015300     END-IF.
+015400
+015500     OPEN OUTPUT ABCN-OUT-FILE.
+015600     IF NOT ABCNOUT-OK
+015700         DISPLAY "ABCN: UNABLE TO OPEN ABCNOUT, STATUS="
+015800             WS-ABCNOUT-STATUS
+015900         MOVE "Y" TO WS-EOF-SW
+016000     END-IF.
+016100
+016200     OPEN OUTPUT ABCN-ERR-FILE.
+016300     IF NOT ABCNERR-OK
+016400         DISPLAY "ABCN: UNABLE TO OPEN ABCNERR, STATUS="
+016500             WS-ABCNERR-STATUS
+016600         MOVE "Y" TO WS-EOF-SW
+016700     END-IF.
+016800 1000-INITIALIZE-EXIT.
+016900     EXIT.
+017000
+017100*----------------------------------------------------------------
+017200 2000-PROCESS-GROUP.
+017300*----------------------------------------------------------------
+017350     SET WS-VALID-GRP TO TRUE.
+017400     PERFORM 2100-READ-ITEMS-LINE
+017500         THRU 2100-READ-ITEMS-LINE-EXIT.
+017600     IF WS-EOF
+017700         GO TO 2000-PROCESS-GROUP-EXIT
+017800     END-IF.
+017900
+018000     PERFORM 2200-READ-TEMPLATE-LINE
+018100         THRU 2200-READ-TEMPLATE-LINE-EXIT.
+018200     IF WS-EOF
+018300         GO TO 2000-PROCESS-GROUP-EXIT
+018400     END-IF.
+018500
+018600     ADD 1 TO WS-REC-COUNT.
+018700
+018800     PERFORM 2300-VALIDATE-GROUP
+018900         THRU 2300-VALIDATE-GROUP-EXIT.
+019000     IF WS-INVALID-GRP
+019100         PERFORM 2400-WRITE-ERROR-LISTING
+019200             THRU 2400-WRITE-ERROR-LISTING-EXIT
+019300         GO TO 2000-PROCESS-GROUP-EXIT
+019400     END-IF.
+019500
+019600     PERFORM 3000-SORT-ITEMS
+019700         THRU 3000-SORT-ITEMS-EXIT.
+019800
+019900     PERFORM 4000-REMAP-BY-TEMPLATE
+020000         THRU 4000-REMAP-BY-TEMPLATE-EXIT.
+020100
+020200     PERFORM 5000-BUILD-OUTPUT
+020300         THRU 5000-BUILD-OUTPUT-EXIT.
+020400 2000-PROCESS-GROUP-EXIT.
+020500     EXIT.
+020600
+020700*----------------------------------------------------------------
+020800 2100-READ-ITEMS-LINE.
+020900*----------------------------------------------------------------
+021000     READ ABCN-IN-FILE INTO WS-RAW-LINE
+021100         AT END
+021200             MOVE "Y" TO WS-EOF-SW
+021300     END-READ.
+021400     IF WS-EOF
+021500         GO TO 2100-READ-ITEMS-LINE-EXIT
+021600     END-IF.
+021700     MOVE WS-RAW-LINE TO WS-LINE1-RAW.
+021800
+021900     PERFORM 2500-TOKENIZE-LINE
+022000         THRU 2500-TOKENIZE-LINE-EXIT.
+022100
+022150*    THE COUNT IS RANGE-CHECKED HERE, BEFORE IT IS EVER USED TO
+022160*    SIZE OR INDEX ABCN-ITEM, SO A BAD COUNT (ZERO, OR MORE THAN
+022170*    ABCN-MAX-ITEMS) IS REJECTED INSTEAD OF DRIVING THE STORE
+022180*    LOOP PAST THE TABLE'S DECLARED BOUNDS.
+022200     MOVE WS-TOKEN(1) TO ABCN-COUNT.
+022210     IF ABCN-COUNT = ZERO OR ABCN-COUNT > ABCN-MAX-ITEMS
+022220         SET WS-INVALID-GRP TO TRUE
+022230     ELSE
+022300         PERFORM 2110-STORE-ITEM
+022400             THRU 2110-STORE-ITEM-EXIT
+022500             VARYING ABCN-I FROM 1 BY 1 UNTIL ABCN-I > ABCN-COUNT
+022550     END-IF.
+022600 2100-READ-ITEMS-LINE-EXIT.
+022700     EXIT.
+022800
+022900*----------------------------------------------------------------
+023000 2110-STORE-ITEM.
+023100*----------------------------------------------------------------
+023200     MOVE WS-TOKEN(ABCN-I + 1) TO ABCN-ITEM(ABCN-I).
+023300 2110-STORE-ITEM-EXIT.
+023400     EXIT.
+023500
+023600*----------------------------------------------------------------
+023700 2200-READ-TEMPLATE-LINE.
+023800*----------------------------------------------------------------
+023900     READ ABCN-IN-FILE INTO WS-RAW-LINE
+024000         AT END
+024100             MOVE "Y" TO WS-EOF-SW
+024200     END-READ.
+024300     IF WS-EOF
+024400         GO TO 2200-READ-TEMPLATE-LINE-EXIT
+024500     END-IF.
+024600     MOVE WS-RAW-LINE TO WS-LINE2-RAW.
+024700
+024800     PERFORM 2500-TOKENIZE-LINE
+024900         THRU 2500-TOKENIZE-LINE-EXIT.
+025000
+025050*    SAME RULE AS THE ITEMS LINE - THE COUNT IS RANGE-CHECKED
+025060*    BEFORE IT SIZES OR INDEXES ABCN-TMPL-RANK. AN ITEMS LINE
+025070*    ALREADY FLAGGED INVALID SKIPS THE STORE LOOP TOO, SINCE ITS
+025080*    ABCN-COUNT (THE LOOP'S UPPER BOUND HERE) CANNOT BE TRUSTED.
+025100     MOVE WS-TOKEN(1) TO ABCN-TMPL-COUNT.
+025110     IF WS-INVALID-GRP
+025120             OR ABCN-TMPL-COUNT = ZERO
+025130             OR ABCN-TMPL-COUNT > ABCN-MAX-ITEMS
+025140         SET WS-INVALID-GRP TO TRUE
+025150     ELSE
+025200         PERFORM 2210-STORE-RANK
+025300             THRU 2210-STORE-RANK-EXIT
+025400             VARYING ABCN-I FROM 1 BY 1
+025420                 UNTIL ABCN-I > ABCN-TMPL-COUNT
+025450     END-IF.
+025500 2200-READ-TEMPLATE-LINE-EXIT.
+025600     EXIT.
+025700
+025800*----------------------------------------------------------------
+025900 2210-STORE-RANK.
+026000*----------------------------------------------------------------
+026100     MOVE WS-TOKEN(ABCN-I + 1) TO ABCN-TMPL-RANK(ABCN-I).
+026200 2210-STORE-RANK-EXIT.
+026300     EXIT.
+026400
+026500*----------------------------------------------------------------
+026600 2300-VALIDATE-GROUP.
+026700*----------------------------------------------------------------
+026750*    ABCN-COUNT AND ABCN-TMPL-COUNT WERE ALREADY RANGE-CHECKED
+026760*    AS THEY WERE READ (2100-READ-ITEMS-LINE, 2200-READ-TEMPLATE
+026770*    -LINE) - A GROUP ALREADY FLAGGED INVALID THERE IS LEFT
+026780*    ALONE HERE RATHER THAN HAVING ITS VALIDITY RESET TO TRUE.
+026790     IF WS-INVALID-GRP
+026795         GO TO 2300-VALIDATE-GROUP-EXIT
+026796     END-IF.
+026900
+027500     IF ABCN-TMPL-COUNT NOT = ABCN-COUNT
+027600         SET WS-INVALID-GRP TO TRUE
+027700         GO TO 2300-VALIDATE-GROUP-EXIT
+027800     END-IF.
+027900
+028000     MOVE ALL "N" TO ABCN-SEEN-RANK.
+028100     PERFORM 2310-CHECK-RANK
+028200         THRU 2310-CHECK-RANK-EXIT
+028300         VARYING ABCN-I FROM 1 BY 1 UNTIL ABCN-I > ABCN-COUNT
+028400                 OR WS-INVALID-GRP.
+028500 2300-VALIDATE-GROUP-EXIT.
+028600     EXIT.
+028700
+028800*----------------------------------------------------------------
+028900 2310-CHECK-RANK.
+029000*----------------------------------------------------------------
+029100     IF ABCN-TMPL-RANK(ABCN-I) = ZERO
+029200             OR ABCN-TMPL-RANK(ABCN-I) > ABCN-COUNT
+029300         SET WS-INVALID-GRP TO TRUE
+029400         GO TO 2310-CHECK-RANK-EXIT
+029500     END-IF.
+029600     IF ABCN-SEEN(ABCN-TMPL-RANK(ABCN-I)) = "Y"
+029700         SET WS-INVALID-GRP TO TRUE
+029800         GO TO 2310-CHECK-RANK-EXIT
+029900     END-IF.
+030000     MOVE "Y" TO ABCN-SEEN(ABCN-TMPL-RANK(ABCN-I)).
+030100 2310-CHECK-RANK-EXIT.
+030200     EXIT.
+030300
+030400*----------------------------------------------------------------
+030500 2400-WRITE-ERROR-LISTING.
+030600*----------------------------------------------------------------
+030700     ADD 1 TO WS-REJECT-COUNT.
+030800     MOVE SPACES TO ABCN-ERR-REC.
+030900     STRING
+031000         "REC "                      DELIMITED BY SIZE
+031100         WS-REC-COUNT                DELIMITED BY SIZE
+031200         " INVALID GROUP ITEMS=["    DELIMITED BY SIZE
+031300         FUNCTION TRIM(WS-LINE1-RAW) DELIMITED BY SIZE
+031400         "] TEMPLATE=["              DELIMITED BY SIZE
+031500         FUNCTION TRIM(WS-LINE2-RAW) DELIMITED BY SIZE
+031600         "]"                         DELIMITED BY SIZE
+031700         INTO ABCN-ERR-REC
+031800     END-STRING.
+031900     WRITE ABCN-ERR-REC.
+032000 2400-WRITE-ERROR-LISTING-EXIT.
+032100     EXIT.
+032200
+032300*----------------------------------------------------------------
+032400 2500-TOKENIZE-LINE.
+032500*----------------------------------------------------------------
+032600     MOVE 1    TO WS-UNSTR-PTR.
+032900     MOVE SPACES TO WS-TOKEN-TABLE.
+033000
+033100     PERFORM 2510-NEXT-TOKEN
+033200         THRU 2510-NEXT-TOKEN-EXIT
+033300         VARYING WS-TOKEN-IDX FROM 1 BY 1
+033400         UNTIL WS-UNSTR-PTR > LENGTH OF WS-RAW-LINE
+033450                 OR WS-TOKEN-IDX > 21.
+033500 2500-TOKENIZE-LINE-EXIT.
+033600     EXIT.
+033700
+033800*----------------------------------------------------------------
+033900 2510-NEXT-TOKEN.
+034000*----------------------------------------------------------------
+034100     UNSTRING WS-RAW-LINE DELIMITED BY SPACE
+034200         INTO WS-TOKEN(WS-TOKEN-IDX)
+034300         WITH POINTER WS-UNSTR-PTR
+034600     END-UNSTRING.
+035000 2510-NEXT-TOKEN-EXIT.
+035100     EXIT.
+035200
+035300*----------------------------------------------------------------
+035400 3000-SORT-ITEMS.
+035500*----------------------------------------------------------------
+035600     PERFORM 3100-SORT-PASS
+035700         THRU 3100-SORT-PASS-EXIT
+035800         VARYING ABCN-I FROM 1 BY 1 UNTIL ABCN-I >= ABCN-COUNT.
+035900 3000-SORT-ITEMS-EXIT.
+036000     EXIT.
+036100
+036200*----------------------------------------------------------------
+036300 3100-SORT-PASS.
+036400*----------------------------------------------------------------
+036500     MOVE ABCN-I TO ABCN-MIN-IDX.
+036600     ADD 1 TO ABCN-I GIVING ABCN-NEXT-J.
+036700
+036800     PERFORM 3110-FIND-MIN
+036900         THRU 3110-FIND-MIN-EXIT
+037000         VARYING ABCN-J FROM ABCN-NEXT-J BY 1
+037100         UNTIL ABCN-J > ABCN-COUNT.
+037200
+037300     IF ABCN-MIN-IDX NOT = ABCN-I
+037400         MOVE ABCN-ITEM(ABCN-I)       TO ABCN-TMPN
+037500         MOVE ABCN-ITEM(ABCN-MIN-IDX) TO ABCN-ITEM(ABCN-I)
+037600         MOVE ABCN-TMPN               TO ABCN-ITEM(ABCN-MIN-IDX)
+037700     END-IF.
+037800 3100-SORT-PASS-EXIT.
+037900     EXIT.
+038000
+038100*----------------------------------------------------------------
+038200 3110-FIND-MIN.
+038300*----------------------------------------------------------------
+038400     IF ABCN-ITEM(ABCN-J) < ABCN-ITEM(ABCN-MIN-IDX)
+038500         MOVE ABCN-J TO ABCN-MIN-IDX
+038600     END-IF.
+038700 3110-FIND-MIN-EXIT.
+038800     EXIT.
+038900
+039000*----------------------------------------------------------------
+039100 4000-REMAP-BY-TEMPLATE.
+039200*----------------------------------------------------------------
+039300     PERFORM 4100-REMAP-ONE-SLOT
+039400         THRU 4100-REMAP-ONE-SLOT-EXIT
+039500         VARYING ABCN-K FROM 1 BY 1 UNTIL ABCN-K > ABCN-COUNT.
+039600 4000-REMAP-BY-TEMPLATE-EXIT.
+039700     EXIT.
+039800
+039900*----------------------------------------------------------------
+040000 4100-REMAP-ONE-SLOT.
+040100*----------------------------------------------------------------
+040200     MOVE ABCN-ITEM(ABCN-TMPL-RANK(ABCN-K))
+040210         TO ABCN-OUT-ITEM(ABCN-K).
+040300 4100-REMAP-ONE-SLOT-EXIT.
+040400     EXIT.
+040500
+040600*----------------------------------------------------------------
+040700 5000-BUILD-OUTPUT.
+040800*----------------------------------------------------------------
+040900     MOVE SPACES TO OUT.
+041000     MOVE 1      TO WS-OUT-PTR.
+041100
+041200     PERFORM 5100-APPEND-OUT-ITEM
+041300         THRU 5100-APPEND-OUT-ITEM-EXIT
+041400         VARYING ABCN-K FROM 1 BY 1 UNTIL ABCN-K > ABCN-COUNT.
+041500
+041600     MOVE OUT TO ABCN-OUT-REC.
+041700     WRITE ABCN-OUT-REC.
+041800     DISPLAY FUNCTION TRIM(OUT).
+041900 5000-BUILD-OUTPUT-EXIT.
+042000     EXIT.
+042100
+042200*----------------------------------------------------------------
+042300 5100-APPEND-OUT-ITEM.
+042400*----------------------------------------------------------------
+042500     STRING
+042600         ABCN-OUT-ITEM(ABCN-K) DELIMITED BY SIZE
+042700         " "                   DELIMITED BY SIZE
+042800         INTO OUT
+042900         WITH POINTER WS-OUT-PTR
+043000     END-STRING.
+043100 5100-APPEND-OUT-ITEM-EXIT.
+043200     EXIT.
+043300
+043400*----------------------------------------------------------------
+043500 9000-TERMINATE.
+043600*----------------------------------------------------------------
+043700     IF ABCNIN-OK OR ABCNIN-EOF
+043800         CLOSE ABCN-IN-FILE
+043900     END-IF.
+044000     IF ABCNOUT-OK
+044100         CLOSE ABCN-OUT-FILE
+044200     END-IF.
+044300     IF ABCNERR-OK
+044400         CLOSE ABCN-ERR-FILE
+044500     END-IF.
+044600 9000-TERMINATE-EXIT.
+044700     EXIT.
